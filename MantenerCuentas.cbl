@@ -0,0 +1,353 @@
+      ******************************************************************
+      * Author: Carlos Fernando Camacho Agon
+      * Date:   2026/08/08
+      * Purpose: Programa de mantenimiento de cuentas. Permite abrir
+      *          cuentas con un saldo inicial definido, rechazando
+      *          numeros de cuenta duplicados, y cerrar/congelar una
+      *          cuenta existente para que DatosBatch y ConsultarCuenta
+      *          rechacen nuevas operaciones sobre ella.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MantenerCuentas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----Select para archivo Indexado
+           SELECT CUENTAS
+               ASSIGN TO "C:\Users\USUARIO\Pr_Banco_Bogota\CUENTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS LV0-CTA
+               FILE STATUS  IS ST-CTA.
+
+      *----Select para archivo de movimientos
+           SELECT ARCHIVO-MOVIMIENTOS
+               ASSIGN TO
+                   "C:\Users\USUARIO\Pr_Banco_Bogota\MOVIMIENTOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-MOV.
+
+      *----Select para archivo de bloqueo (control de concurrencia)
+           SELECT ARCHIVO-LOCK
+               ASSIGN TO "C:\Users\USUARIO\Pr_Banco_Bogota\CUENTAS.LCK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-LOCK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS.
+       01  REG-CUENTAS.
+           02 LV0-CTA       PIC X(06).
+           02 TP-OPERACION  PIC X.
+           02 VLR-SALDO     PIC 9(12).
+           02 CAMPOS-DISPO.
+               03 ESTADO-CUENTA   PIC X.
+               03 NOMBRE-TITULAR  PIC X(40).
+               03 TIPO-CUENTA     PIC X.
+               03 TASA-INTERES    PIC 9(02)V9(04).
+               03 FECHA-APERTURA  PIC 9(08).
+               03 FILLER          PIC X(44).
+      *----------------------------------------------------------------*
+      *    LV0-CTA        : LLAVE UNICA. Numero de cuenta              *
+      *    VLR-SALDO      : Saldo de la cuenta                         *
+      *    TP-OPERACION   : Tipo de operacion realizada                *
+      *                     D -> Deposito                              *
+      *                     W -> Retiro                                *
+      *    ESTADO-CUENTA  : A -> Activa   C -> Cerrada                 *
+      *    NOMBRE-TITULAR : Nombre del titular de la cuenta             *
+      *    TIPO-CUENTA    : S -> Ahorros  C -> Corriente                *
+      *    TASA-INTERES   : Tasa de interes anual (solo ahorros)        *
+      *    FECHA-APERTURA : Fecha de apertura AAAAMMDD                  *
+      *    CAMPOS-DISPO   : Campos disponibles                         *
+      *----------------------------------------------------------------*
+
+       FD  ARCHIVO-MOVIMIENTOS.
+       01  REG-MOVIMIENTO PIC X(80).
+
+       FD  ARCHIVO-LOCK.
+       01  REG-LOCK.
+           02 LOCK-PROGRAMA  PIC X(15).
+           02 FILLER         PIC X VALUE "|".
+           02 LOCK-FECHA     PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 LOCK-HORA      PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  WK-VARIABLES.
+           02 SW           PIC 9.
+           02 WK-OPC       PIC 9.
+           02 ST-CTA       PIC XX.
+           02 ST-MOV       PIC XX.
+           02 ST-LOCK       PIC XX.
+           02 WK-LOCK-OK    PIC 9 VALUE ZERO.
+           02 WK-LOCK-FILE  PIC X(60) VALUE
+               "C:\Users\USUARIO\Pr_Banco_Bogota\CUENTAS.LCK".
+
+      *----Verificacion de lock obsoleto (proceso dueño caido sin
+      *    liberarlo): se considera vigente solo si su antiguedad
+      *    no supera WK-UMBRAL-SEG; de lo contrario se reemplaza.
+           02 WK-LOCK-VIGENTE PIC 9 VALUE 1.
+           02 WK-UMBRAL-SEG   PIC 9(08) VALUE 1800.
+           02 WK-SEG-AHORA    PIC 9(12).
+           02 WK-SEG-LOCK     PIC 9(12).
+           02 WK-SEG-DIFF     PIC S9(12).
+           02 WK-HH           PIC 9(02).
+           02 WK-MM           PIC 9(02).
+           02 WK-SS           PIC 9(02).
+           02 WK-NRO-CTA    PIC X(06).
+           02 WK-VLR-INI    PIC 9(12).
+           02 WK-VLR        PIC $ZZZ,ZZZ,ZZZ,ZZZ.99.
+           02 WK-NOMBRE     PIC X(40).
+           02 WK-TIPO-CTA   PIC X.
+           02 WK-TASA       PIC 9(02)V9(04).
+           02 WK-FECHA-SIS  PIC 9(08).
+           02 WK-HORA-SIS   PIC 9(08).
+
+       01  WK-MOVIMIENTO-LINEA.
+           02 MOV-CTA        PIC X(06).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-OPERACION  PIC X.
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-MONTO      PIC 9(12).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-SALDO      PIC 9(12).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-FECHA      PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-HORA       PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-PROGRAMA   PIC X(15).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+
+       ERROR-DATOS SECTION.
+       USE AFTER ERROR PROCEDURE ON CUENTAS.
+
+       ERROR-CUENTAS-LOGIC.
+       IF  ST-CTA = "35"
+           OPEN OUTPUT CUENTAS
+           CLOSE CUENTAS
+           OPEN I-O CUENTAS
+       END-IF.
+       END DECLARATIVES.
+
+       MAIN-PROCEDURE.
+           PERFORM 0005-VERIFICAR-LOCK
+           IF WK-LOCK-OK EQUAL 1
+               OPEN I-O    CUENTAS
+               OPEN EXTEND ARCHIVO-MOVIMIENTOS
+
+               PERFORM 0010-TOMAR-OPC
+
+               CLOSE CUENTAS ARCHIVO-MOVIMIENTOS
+               PERFORM 0006-LIBERAR-LOCK
+           END-IF
+
+           DISPLAY "==================================================="
+           DISPLAY "     FIN DEL MANTENIMIENTO DE CUENTAS              "
+           DISPLAY "==================================================="
+
+           STOP RUN.
+
+       0005-VERIFICAR-LOCK.
+           OPEN INPUT ARCHIVO-LOCK
+           IF ST-LOCK EQUAL "00"
+               MOVE 1 TO WK-LOCK-VIGENTE
+               READ ARCHIVO-LOCK
+                   AT END
+                       MOVE ZERO TO WK-LOCK-VIGENTE
+               END-READ
+               IF WK-LOCK-VIGENTE EQUAL 1
+                   PERFORM 0007-LOCK-VIGENTE
+               END-IF
+               CLOSE ARCHIVO-LOCK
+               IF WK-LOCK-VIGENTE EQUAL 1
+                   MOVE ZERO TO WK-LOCK-OK
+                   DISPLAY "<<<<<<<<<<<ERROR>>>>>>>>>>>"
+                   DISPLAY "CUENTAS esta en uso por otro programa"
+                   DISPLAY "Intente de nuevo en unos momentos"
+               ELSE
+                   DISPLAY "<<<<<<<<<<<AVISO>>>>>>>>>>>"
+                   DISPLAY "LOCK OBSOLETO (PROCESO CAIDO), SE REEMPLAZA"
+                   PERFORM 0008-CREAR-LOCK
+               END-IF
+           ELSE
+               PERFORM 0008-CREAR-LOCK
+           END-IF.
+
+      *----Determina si el lock encontrado sigue vigente, comparando
+      *    su antiguedad con WK-UMBRAL-SEG; un lock mas viejo que el
+      *    umbral se asume dejado por un proceso que cayo sin liberar
+      *    CUENTAS.LCK y se marca como no vigente para ser reemplazado.
+       0007-LOCK-VIGENTE.
+           MOVE 1 TO WK-LOCK-VIGENTE
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+           MOVE WK-HORA-SIS(1:2) TO WK-HH
+           MOVE WK-HORA-SIS(3:2) TO WK-MM
+           MOVE WK-HORA-SIS(5:2) TO WK-SS
+           COMPUTE WK-SEG-AHORA =
+               FUNCTION INTEGER-OF-DATE(WK-FECHA-SIS) * 86400
+               + WK-HH * 3600 + WK-MM * 60 + WK-SS
+
+           MOVE LOCK-HORA(1:2) TO WK-HH
+           MOVE LOCK-HORA(3:2) TO WK-MM
+           MOVE LOCK-HORA(5:2) TO WK-SS
+           COMPUTE WK-SEG-LOCK =
+               FUNCTION INTEGER-OF-DATE(LOCK-FECHA) * 86400
+               + WK-HH * 3600 + WK-MM * 60 + WK-SS
+
+           COMPUTE WK-SEG-DIFF = WK-SEG-AHORA - WK-SEG-LOCK
+           IF WK-SEG-DIFF > WK-UMBRAL-SEG OR WK-SEG-DIFF < ZERO
+               MOVE ZERO TO WK-LOCK-VIGENTE
+           END-IF.
+
+      *----Crea CUENTAS.LCK con el nombre del programa y la marca de
+      *    tiempo de adquisicion, usada luego por 0007-LOCK-VIGENTE.
+      *    Nota de limitacion: CBL_CREATE_FILE en este runtime de
+      *    GnuCOBOL no ofrece creacion exclusiva atomica, por lo que
+      *    OPEN OUTPUT sigue siendo la unica primitiva disponible; la
+      *    ventana de carrera entre 0005 y este parrafo persiste y la
+      *    mitigacion real es la deteccion de lock obsoleto anterior.
+       0008-CREAR-LOCK.
+           MOVE 1 TO WK-LOCK-OK
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+           OPEN OUTPUT ARCHIVO-LOCK
+           MOVE "MantenerCuentas" TO LOCK-PROGRAMA
+           MOVE WK-FECHA-SIS      TO LOCK-FECHA
+           MOVE WK-HORA-SIS       TO LOCK-HORA
+           WRITE REG-LOCK
+           CLOSE ARCHIVO-LOCK.
+
+       0006-LIBERAR-LOCK.
+           CALL "CBL_DELETE_FILE" USING WK-LOCK-FILE.
+
+       0010-TOMAR-OPC.
+           DISPLAY "==================================================="
+           DISPLAY "        MANTENIMIENTO DE CUENTAS - MENU            "
+           DISPLAY "==================================================="
+           DISPLAY "1 - Abrir cuenta nueva"
+           DISPLAY "2 - Cerrar cuenta"
+           DISPLAY "3 - Consultar estado de cuenta"
+           DISPLAY "4 - Salir"
+           ACCEPT WK-OPC
+
+           EVALUATE WK-OPC
+               WHEN 1
+                   PERFORM 0020-ABRIR-CUENTA
+               WHEN 2
+                   PERFORM 0030-CERRAR-CUENTA
+               WHEN 3
+                   PERFORM 0040-CONSULTAR-ESTADO
+               WHEN 4
+                   MOVE 1 TO SW
+               WHEN OTHER
+                   DISPLAY "Opcion no valida"
+           END-EVALUATE.
+
+       0020-ABRIR-CUENTA.
+           DISPLAY "INGRESE EL NUMERO DE CUENTA A ABRIR: "
+           ACCEPT WK-NRO-CTA
+
+           DISPLAY "INGRESE EL SALDO INICIAL: "
+           ACCEPT WK-VLR-INI
+
+           DISPLAY "INGRESE EL NOMBRE DEL TITULAR: "
+           ACCEPT WK-NOMBRE
+
+           DISPLAY "INGRESE EL TIPO DE CUENTA (S-AHORROS/C-CORRIENTE): "
+           ACCEPT WK-TIPO-CTA
+
+           MOVE ZERO TO WK-TASA
+           IF WK-TIPO-CTA EQUAL "S"
+               DISPLAY "INGRESE LA TASA DE INTERES ANUAL (EJ 05.5000): "
+               ACCEPT WK-TASA
+           END-IF
+
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+
+           INITIALIZE REG-CUENTAS
+           MOVE WK-NRO-CTA   TO LV0-CTA
+           MOVE SPACE        TO TP-OPERACION
+           MOVE WK-VLR-INI   TO VLR-SALDO
+           MOVE "A"          TO ESTADO-CUENTA
+           MOVE WK-NOMBRE    TO NOMBRE-TITULAR
+           MOVE WK-TIPO-CTA  TO TIPO-CUENTA
+           MOVE WK-TASA      TO TASA-INTERES
+           MOVE WK-FECHA-SIS TO FECHA-APERTURA
+
+           WRITE REG-CUENTAS INVALID KEY
+               DISPLAY "<<<<<<<<<<<ERROR>>>>>>>>>>>"
+               DISPLAY "La cuenta " WK-NRO-CTA " ya existe"
+           NOT INVALID KEY
+               DISPLAY "==========================================="
+               DISPLAY "****CUENTA ABIERTA CON EXITO****"
+               MOVE VLR-SALDO TO WK-VLR
+               DISPLAY "SALDO INICIAL: " WK-VLR
+               DISPLAY "==========================================="
+               PERFORM 090-GRABAR-MOVIMIENTO
+           END-WRITE.
+
+       0030-CERRAR-CUENTA.
+           DISPLAY "INGRESE EL NUMERO DE CUENTA A CERRAR: "
+           ACCEPT WK-NRO-CTA
+           MOVE WK-NRO-CTA TO LV0-CTA
+
+           READ CUENTAS KEY IS LV0-CTA INVALID KEY
+               DISPLAY "<<<<<<<<<<<ERROR>>>>>>>>>>>"
+               DISPLAY "La cuenta " LV0-CTA " no existe"
+           NOT INVALID KEY
+               IF ESTADO-CUENTA EQUAL "C"
+                   DISPLAY "La cuenta " LV0-CTA " ya esta cerrada"
+               ELSE
+                   MOVE "C" TO ESTADO-CUENTA
+                   REWRITE REG-CUENTAS INVALID KEY
+                       DISPLAY "<<<<<<<<<<<ERROR>>>>>>>>>>>"
+                       DISPLAY "No se pudo cerrar la cuenta"
+                   NOT INVALID KEY
+                       DISPLAY "==================================="
+                       DISPLAY "****CUENTA CERRADA CON EXITO****"
+                       DISPLAY "==================================="
+                   END-REWRITE
+               END-IF
+           END-READ.
+
+       0040-CONSULTAR-ESTADO.
+           DISPLAY "INGRESE EL NUMERO DE CUENTA A CONSULTAR: "
+           ACCEPT WK-NRO-CTA
+           MOVE WK-NRO-CTA TO LV0-CTA
+
+           READ CUENTAS WITH NO LOCK KEY IS LV0-CTA INVALID KEY
+               DISPLAY "<<<<<<<<<<<ERROR>>>>>>>>>>>"
+               DISPLAY "La cuenta " LV0-CTA " no existe"
+           NOT INVALID KEY
+               MOVE VLR-SALDO TO WK-VLR
+               DISPLAY "==========================================="
+               DISPLAY "Numero de cuenta: " LV0-CTA
+               DISPLAY "Saldo Disponible: " WK-VLR
+               IF ESTADO-CUENTA EQUAL "C"
+                   DISPLAY "Estado          : CERRADA"
+               ELSE
+                   DISPLAY "Estado          : ACTIVA"
+               END-IF
+               DISPLAY "==========================================="
+           END-READ.
+
+       090-GRABAR-MOVIMIENTO.
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+
+           INITIALIZE WK-MOVIMIENTO-LINEA
+           MOVE LV0-CTA           TO MOV-CTA
+           MOVE "A"               TO MOV-OPERACION
+           MOVE VLR-SALDO         TO MOV-MONTO
+           MOVE VLR-SALDO         TO MOV-SALDO
+           MOVE WK-FECHA-SIS      TO MOV-FECHA
+           MOVE WK-HORA-SIS       TO MOV-HORA
+           MOVE "MantenerCuentas" TO MOV-PROGRAMA
+
+           WRITE REG-MOVIMIENTO FROM WK-MOVIMIENTO-LINEA END-WRITE.
+       END PROGRAM MantenerCuentas.
