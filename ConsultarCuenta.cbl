@@ -12,12 +12,25 @@
        FILE-CONTROL.
       *----Select para archivo Indexado
            SELECT CUENTAS
-               ASSIGN TO "C:\Users\USUARIO\Pr_Tecnica\CUENTAS"
+               ASSIGN TO "C:\Users\USUARIO\Pr_Banco_Bogota\CUENTAS"
                ORGANIZATION IS INDEXED
                ACCESS MODE  IS DYNAMIC
                RECORD KEY   IS LV0-CTA
                FILE STATUS  IS ST-CTA.
 
+      *----Select para archivo de movimientos
+           SELECT ARCHIVO-MOVIMIENTOS
+               ASSIGN TO
+                   "C:\Users\USUARIO\Pr_Banco_Bogota\MOVIMIENTOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-MOV.
+
+      *----Select para archivo de bloqueo (control de concurrencia)
+           SELECT ARCHIVO-LOCK
+               ASSIGN TO "C:\Users\USUARIO\Pr_Banco_Bogota\CUENTAS.LCK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-LOCK.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUENTAS.
@@ -25,27 +38,83 @@
            02 LV0-CTA       PIC X(06).
            02 TP-OPERACION  PIC X.
            02 VLR-SALDO     PIC 9(12).
-           02 CAMPOS-DISPO  PIC X(100).
+           02 CAMPOS-DISPO.
+               03 ESTADO-CUENTA   PIC X.
+               03 NOMBRE-TITULAR  PIC X(40).
+               03 TIPO-CUENTA     PIC X.
+               03 TASA-INTERES    PIC 9(02)V9(04).
+               03 FECHA-APERTURA  PIC 9(08).
+               03 FILLER          PIC X(44).
       *----------------------------------------------------------------*
       *    LV0-CTA        : LLAVE UNICA. N𤦤ero de cuenta              *
       *    VLR-SALDO     : Tipo de operaci鏮 realizada                 *
       *                     D -> Deposito                              *
       *                     W -> Retiro                                *
       *    VLR-OPERACION : Valor de la operaci鏮.                      *
+      *    ESTADO-CUENTA : A -> Activa   C -> Cerrada                  *
+      *    NOMBRE-TITULAR: Nombre del titular de la cuenta              *
+      *    TIPO-CUENTA   : S -> Ahorros  C -> Corriente                 *
+      *    TASA-INTERES  : Tasa de interes anual (solo ahorros)         *
+      *    FECHA-APERTURA: Fecha de apertura AAAAMMDD                   *
       *    CAMPOS-DISPO  : Campos disponibles                          *
       *----------------------------------------------------------------*
 
+       FD  ARCHIVO-MOVIMIENTOS.
+       01  REG-MOVIMIENTO PIC X(80).
+
+       FD  ARCHIVO-LOCK.
+       01  REG-LOCK.
+           02 LOCK-PROGRAMA  PIC X(15).
+           02 FILLER         PIC X VALUE "|".
+           02 LOCK-FECHA     PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 LOCK-HORA      PIC 9(08).
+
        WORKING-STORAGE SECTION.
        01  WK-VARIABLES.
            02 SW           PIC 9.
            02 WK-VLR       PIC $ZZZ,ZZZ,ZZZ,ZZZ.99.
            02 WK-OPC       PIC 9.
            02 ST-CTA       PIC XX.
+           02 ST-MOV       PIC XX.
+           02 ST-LOCK      PIC XX.
            02 WK-SALDO     PIC $ZZZ,ZZZ,ZZZ,ZZZ.99.
            02 WK-VLR-TEM   PIC 9(12).
            02 WK-NRO-CTA   PIC X(06).
            02 WK-SEGUNDOS  PIC 9 VALUE 2.
            02 WK-VLR-SALDO PIC S9(12).
+           02 WK-FECHA-SIS PIC 9(08).
+           02 WK-HORA-SIS  PIC 9(08).
+           02 WK-LOCK-OK   PIC 9 VALUE ZERO.
+           02 WK-LOCK-FILE PIC X(60) VALUE
+               "C:\Users\USUARIO\Pr_Banco_Bogota\CUENTAS.LCK".
+
+      *----Verificacion de lock obsoleto (proceso dueño caido sin
+      *    liberarlo): se considera vigente solo si su antiguedad
+      *    no supera WK-UMBRAL-SEG; de lo contrario se reemplaza.
+           02 WK-LOCK-VIGENTE PIC 9 VALUE 1.
+           02 WK-UMBRAL-SEG   PIC 9(08) VALUE 1800.
+           02 WK-SEG-AHORA    PIC 9(12).
+           02 WK-SEG-LOCK     PIC 9(12).
+           02 WK-SEG-DIFF     PIC S9(12).
+           02 WK-HH           PIC 9(02).
+           02 WK-MM           PIC 9(02).
+           02 WK-SS           PIC 9(02).
+
+       01  WK-MOVIMIENTO-LINEA.
+           02 MOV-CTA        PIC X(06).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-OPERACION  PIC X.
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-MONTO      PIC 9(12).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-SALDO      PIC 9(12).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-FECHA      PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-HORA       PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-PROGRAMA   PIC X(15).
 
        PROCEDURE DIVISION.
        DECLARATIVES.
@@ -65,9 +134,14 @@
            PERFORM 0010-TOMAR-DATOS
 
            IF SW = 0
-               OPEN I-O CUENTAS
-               PERFORM 0025-CONTINUA-PROCESO
-               CLOSE CUENTAS
+               PERFORM 0012-VERIFICAR-LOCK
+               IF WK-LOCK-OK EQUAL 1
+                   OPEN I-O CUENTAS
+                   OPEN EXTEND ARCHIVO-MOVIMIENTOS
+                   PERFORM 0025-CONTINUA-PROCESO
+                   CLOSE CUENTAS ARCHIVO-MOVIMIENTOS
+                   PERFORM 0013-LIBERAR-LOCK
+               END-IF
            END-IF
 
            DISPLAY "==================================================="
@@ -95,7 +169,8 @@
            DISPLAY "Seleccione una opcion: "
            DISPLAY "1 - Consultar cuenta"
            DISPLAY "2 - Realizar Retiro"
-           DISPLAY "3 - Salir"
+           DISPLAY "3 - Realizar Deposito"
+           DISPLAY "4 - Salir"
            ACCEPT WK-OPC
 
            EVALUATE WK-OPC
@@ -103,6 +178,8 @@
                WHEN 2
                    PERFORM 0020-TOMAR-VLR
                WHEN 3
+                   PERFORM 0021-TOMAR-VLR-DEPOSITO
+               WHEN 4
                    MOVE 1 TO SW
                WHEN OTHER
                    MOVE 1 TO SW
@@ -118,6 +195,89 @@
                DISPLAY "Error en el valor ingresado"
            END-IF.
 
+       0012-VERIFICAR-LOCK.
+           OPEN INPUT ARCHIVO-LOCK
+           IF ST-LOCK EQUAL "00"
+               MOVE 1 TO WK-LOCK-VIGENTE
+               READ ARCHIVO-LOCK
+                   AT END
+                       MOVE ZERO TO WK-LOCK-VIGENTE
+               END-READ
+               IF WK-LOCK-VIGENTE EQUAL 1
+                   PERFORM 0011-LOCK-VIGENTE
+               END-IF
+               CLOSE ARCHIVO-LOCK
+               IF WK-LOCK-VIGENTE EQUAL 1
+                   MOVE ZERO TO WK-LOCK-OK
+                   DISPLAY "<<<<<<<<<<<ERROR>>>>>>>>>>>"
+                   DISPLAY "CUENTAS esta en uso por otro programa"
+                   DISPLAY "Intente de nuevo en unos momentos"
+               ELSE
+                   DISPLAY "<<<<<<<<<<<AVISO>>>>>>>>>>>"
+                   DISPLAY "LOCK OBSOLETO (PROCESO CAIDO), SE REEMPLAZA"
+                   PERFORM 0014-CREAR-LOCK
+               END-IF
+           ELSE
+               PERFORM 0014-CREAR-LOCK
+           END-IF.
+
+      *----Determina si el lock encontrado sigue vigente, comparando
+      *    su antiguedad con WK-UMBRAL-SEG; un lock mas viejo que el
+      *    umbral se asume dejado por un proceso que cayo sin liberar
+      *    CUENTAS.LCK y se marca como no vigente para ser reemplazado.
+       0011-LOCK-VIGENTE.
+           MOVE 1 TO WK-LOCK-VIGENTE
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+           MOVE WK-HORA-SIS(1:2) TO WK-HH
+           MOVE WK-HORA-SIS(3:2) TO WK-MM
+           MOVE WK-HORA-SIS(5:2) TO WK-SS
+           COMPUTE WK-SEG-AHORA =
+               FUNCTION INTEGER-OF-DATE(WK-FECHA-SIS) * 86400
+               + WK-HH * 3600 + WK-MM * 60 + WK-SS
+
+           MOVE LOCK-HORA(1:2) TO WK-HH
+           MOVE LOCK-HORA(3:2) TO WK-MM
+           MOVE LOCK-HORA(5:2) TO WK-SS
+           COMPUTE WK-SEG-LOCK =
+               FUNCTION INTEGER-OF-DATE(LOCK-FECHA) * 86400
+               + WK-HH * 3600 + WK-MM * 60 + WK-SS
+
+           COMPUTE WK-SEG-DIFF = WK-SEG-AHORA - WK-SEG-LOCK
+           IF WK-SEG-DIFF > WK-UMBRAL-SEG OR WK-SEG-DIFF < ZERO
+               MOVE ZERO TO WK-LOCK-VIGENTE
+           END-IF.
+
+      *----Crea CUENTAS.LCK con el nombre del programa y la marca de
+      *    tiempo de adquisicion, usada luego por 0011-LOCK-VIGENTE.
+      *    Nota de limitacion: CBL_CREATE_FILE en este runtime de
+      *    GnuCOBOL no ofrece creacion exclusiva atomica, por lo que
+      *    OPEN OUTPUT sigue siendo la unica primitiva disponible; la
+      *    ventana de carrera entre 0012 y este parrafo persiste y la
+      *    mitigacion real es la deteccion de lock obsoleto anterior.
+       0014-CREAR-LOCK.
+           MOVE 1 TO WK-LOCK-OK
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+           OPEN OUTPUT ARCHIVO-LOCK
+           MOVE "ConsultarCuenta" TO LOCK-PROGRAMA
+           MOVE WK-FECHA-SIS      TO LOCK-FECHA
+           MOVE WK-HORA-SIS       TO LOCK-HORA
+           WRITE REG-LOCK
+           CLOSE ARCHIVO-LOCK.
+
+       0013-LIBERAR-LOCK.
+           CALL "CBL_DELETE_FILE" USING WK-LOCK-FILE.
+
+       0021-TOMAR-VLR-DEPOSITO.
+           DISPLAY "INGRESE EL VALOR A DEPOSITAR: "
+           ACCEPT WK-VLR-TEM
+
+           IF WK-VLR-TEM < 1
+               MOVE 1 TO SW
+               DISPLAY "Error en el valor ingresado"
+           END-IF.
+
        0025-CONTINUA-PROCESO.
            MOVE WK-NRO-CTA TO LV0-CTA
 
@@ -133,7 +293,16 @@
                    DISPLAY "Saldo Disponible: " WK-VLR
                    DISPLAY "==========================================="
                ELSE
-                   PERFORM 0030-REALIZAR-MOV
+                   IF ESTADO-CUENTA EQUAL "C"
+                       DISPLAY "<<<<<<<<<<<ERROR>>>>>>>>>>>"
+                       DISPLAY "La cuenta " LV0-CTA " esta cerrada"
+                   ELSE
+                       IF WK-OPC = 2
+                           PERFORM 0030-REALIZAR-MOV
+                       ELSE
+                           PERFORM 0031-REALIZAR-DEPOSITO
+                       END-IF
+                   END-IF
                END-IF
            END-READ.
 
@@ -149,6 +318,7 @@
                INITIALIZE WK-VLR-SALDO
                COMPUTE WK-VLR-SALDO = VLR-SALDO - WK-VLR-TEM
                MOVE WK-VLR-SALDO   TO VLR-SALDO
+               MOVE "W"            TO TP-OPERACION
                REWRITE REG-CUENTAS INVALID KEY
                    DISPLAY "==========================================="
                    DISPLAY "****OCURRIO UN ERROR. VUELVA A INTENTAR****"
@@ -160,6 +330,41 @@
                    CALL "C$SLEEP" USING WK-SEGUNDOS
                    MOVE VLR-SALDO    TO WK-VLR
                    DISPLAY "SU NUEVO SALDO ES: " WK-VLR
+                   PERFORM 040-GRABAR-MOVIMIENTO
                END-REWRITE
            END-IF.
+
+       0031-REALIZAR-DEPOSITO.
+           INITIALIZE WK-VLR-SALDO
+           COMPUTE WK-VLR-SALDO = VLR-SALDO + WK-VLR-TEM
+           MOVE WK-VLR-SALDO   TO VLR-SALDO
+           MOVE "D"            TO TP-OPERACION
+           REWRITE REG-CUENTAS INVALID KEY
+               DISPLAY "==========================================="
+               DISPLAY "****OCURRIO UN ERROR. VUELVA A INTENTAR****"
+               DISPLAY "==========================================="
+           NOT INVALID KEY
+               DISPLAY "==========================================="
+               DISPLAY "********PROCESO REALIZADO CON EXITO********"
+               DISPLAY "==========================================="
+               CALL "C$SLEEP" USING WK-SEGUNDOS
+               MOVE VLR-SALDO    TO WK-VLR
+               DISPLAY "SU NUEVO SALDO ES: " WK-VLR
+               PERFORM 040-GRABAR-MOVIMIENTO
+           END-REWRITE.
+
+       040-GRABAR-MOVIMIENTO.
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+
+           INITIALIZE WK-MOVIMIENTO-LINEA
+           MOVE LV0-CTA           TO MOV-CTA
+           MOVE TP-OPERACION      TO MOV-OPERACION
+           MOVE WK-VLR-TEM        TO MOV-MONTO
+           MOVE VLR-SALDO         TO MOV-SALDO
+           MOVE WK-FECHA-SIS      TO MOV-FECHA
+           MOVE WK-HORA-SIS       TO MOV-HORA
+           MOVE "ConsultarCuenta" TO MOV-PROGRAMA
+
+           WRITE REG-MOVIMIENTO FROM WK-MOVIMIENTO-LINEA END-WRITE.
        END PROGRAM ConsultarCuenta.
