@@ -12,9 +12,14 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      *----Select para archivo secuencial.
+      *----Select para archivo secuencial. La ruta se arma en tiempo
+      *    de ejecucion en WK-RUTA-DATOS para soportar varios archivos
+      *    de entrada con nombre fechado (ver 0002-DETERMINAR-ARCHIVOS).
+      *    En dialecto IBM, ASSIGN TO variable resuelve la ruta real
+      *    por variable de ambiente ("DATOS", ultimo nodo del nombre
+      *    de dato); se fija con SET ENVIRONMENT antes de cada OPEN.
            SELECT DATOS-TXT
-               ASSIGN TO "C:\Users\USUARIO\Pr_Banco_Bogota\DATOS.TXT"
+               ASSIGN TO WK-RUTA-DATOS
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS ST-TXT.
 
@@ -26,11 +31,49 @@
                RECORD KEY   IS LV0-CTA
                FILE STATUS  IS ST-CTA.
 
-      *----Select para archivo de salida
+      *----Select para archivo de salida. Ruta dinamica, ver
+      *    WK-RUTA-SALE; variable de ambiente "SALE" (mismo
+      *    mecanismo que DATOS-TXT).
            SELECT ARCHIVO-SALE
-               ASSIGN TO "C:\Users\USUARIO\Pr_Banco_Bogota\SALE.TXT"
+               ASSIGN TO WK-RUTA-SALE
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *----Select para el listado de archivos pendientes de procesar
+           SELECT ARCHIVO-PENDIENTES
+               ASSIGN TO
+                   "C:\Users\USUARIO\Pr_Banco_Bogota\PENDIENTES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-PEND.
+
+      *----Select para el archivo temporal usado al depurar
+      *    PENDIENTES.TXT (ver 0013-DEPURAR-PENDIENTES)
+           SELECT ARCHIVO-PEND-TMP
+               ASSIGN TO
+                   "C:\Users\USUARIO\Pr_Banco_Bogota\PENDIENTES.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-PTMP.
+
+      *----Select para archivo de movimientos
+           SELECT ARCHIVO-MOVIMIENTOS
+               ASSIGN TO
+                   "C:\Users\USUARIO\Pr_Banco_Bogota\MOVIMIENTOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-MOV.
+
+      *----Select para archivo de excepciones
+           SELECT ARCHIVO-EXCEPCIONES
+               ASSIGN TO
+                   "C:\Users\USUARIO\Pr_Banco_Bogota\EXCEPCIONES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-EXC.
+
+      *----Select para archivo de checkpoint (reinicio del proceso)
+           SELECT ARCHIVO-CHECKPOINT
+               ASSIGN TO
+                   "C:\Users\USUARIO\Pr_Banco_Bogota\CHECKPOINT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-CKPT.
+
       *----Select para archivo Log
            SELECT ARCHIVO-LOG
                ASSIGN TO "C:\Users\USUARIO\Pr_Banco_Bogota\LOG.TXT"
@@ -38,6 +81,12 @@
                ACCESS MODE  IS SEQUENTIAL
                FILE STATUS  IS ST-LOG.
 
+      *----Select para archivo de bloqueo (control de concurrencia)
+           SELECT ARCHIVO-LOCK
+               ASSIGN TO "C:\Users\USUARIO\Pr_Banco_Bogota\CUENTAS.LCK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-LOCK.
+
        DATA DIVISION.
        FILE SECTION.
        FD  DATOS-TXT.
@@ -48,25 +97,58 @@
            02 LV0-CTA       PIC X(06).
            02 TP-OPERACION  PIC X.
            02 VLR-SALDO     PIC 9(12).
-           02 CAMPOS-DISPO  PIC X(100).
+           02 CAMPOS-DISPO.
+               03 ESTADO-CUENTA   PIC X.
+               03 NOMBRE-TITULAR  PIC X(40).
+               03 TIPO-CUENTA     PIC X.
+               03 TASA-INTERES    PIC 9(02)V9(04).
+               03 FECHA-APERTURA  PIC 9(08).
+               03 FILLER          PIC X(44).
       *----------------------------------------------------------------*
       *    LV0-CTA        : LLAVE UNICA. Número de cuenta              *
       *    VLR-SALDO     : Tipo de operación realizada                 *
       *                     D -> Deposito                              *
       *                     W -> Retiro                                *
       *    VLR-OPERACION : Valor de la operación.                      *
+      *    ESTADO-CUENTA : A -> Activa   C -> Cerrada                  *
+      *    NOMBRE-TITULAR: Nombre del titular de la cuenta              *
+      *    TIPO-CUENTA   : S -> Ahorros  C -> Corriente                 *
+      *    TASA-INTERES  : Tasa de interes anual (solo ahorros)         *
+      *    FECHA-APERTURA: Fecha de apertura AAAAMMDD                   *
       *    CAMPOS-DISPO  : Campos disponibles                          *
       *----------------------------------------------------------------*
 
        FD  ARCHIVO-SALE.
            01 REG-SALE      PIC X(60).
 
+       FD  ARCHIVO-MOVIMIENTOS.
+       01  REG-MOVIMIENTO PIC X(80).
+
+       FD  ARCHIVO-EXCEPCIONES.
+       01  REG-EXCEPCION PIC X(80).
+
+       FD  ARCHIVO-CHECKPOINT.
+       01  REG-CHECKPOINT PIC X(30).
+
+       FD  ARCHIVO-PENDIENTES.
+       01  REG-PENDIENTE PIC X(14).
+
+       FD  ARCHIVO-PEND-TMP.
+       01  REG-PEND-TMP PIC X(14).
+
        FD  ARCHIVO-LOG.
        01  REG-LOG.
            02 FECHA-LOG  PIC X(11).
            02 HORA-LOG   PIC X(12).
            02 MENSAJE    PIC X(200).
 
+       FD  ARCHIVO-LOCK.
+       01  REG-LOCK.
+           02 LOCK-PROGRAMA  PIC X(15).
+           02 FILLER         PIC X VALUE "|".
+           02 LOCK-FECHA     PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 LOCK-HORA      PIC 9(08).
 
        WORKING-STORAGE SECTION.
        01  WK-VARIABLES-TXT.
@@ -81,6 +163,83 @@
            02 ST-CTA       PIC XX.
            02 ST-TXT       PIC XX.
            02 ST-LOG       PIC XX.
+           02 ST-MOV       PIC XX.
+           02 ST-CKPT      PIC XX.
+           02 ST-LOCK      PIC XX.
+           02 ST-PEND      PIC XX.
+           02 ST-PTMP      PIC XX.
+           02 ST-EXC       PIC XX.
+
+       01  WK-LOCK-OK      PIC 9 VALUE ZERO.
+       01  WK-LOCK-FILE    PIC X(60) VALUE
+           "C:\Users\USUARIO\Pr_Banco_Bogota\CUENTAS.LCK".
+
+      *----Verificacion de lock obsoleto (proceso dueño caido sin
+      *    liberarlo): se considera vigente solo si su antiguedad
+      *    no supera WK-UMBRAL-SEG; de lo contrario se reemplaza.
+       01  WK-LOCK-VIGENTE PIC 9 VALUE 1.
+       01  WK-UMBRAL-SEG   PIC 9(08) VALUE 1800.
+       01  WK-SEG-AHORA    PIC 9(12).
+       01  WK-SEG-LOCK     PIC 9(12).
+       01  WK-SEG-DIFF     PIC S9(12).
+       01  WK-HH           PIC 9(02).
+       01  WK-MM           PIC 9(02).
+       01  WK-SS           PIC 9(02).
+       01  WK-PEND-PATH     PIC X(60) VALUE
+           "C:\Users\USUARIO\Pr_Banco_Bogota\PENDIENTES.TXT".
+       01  WK-PEND-TMP-PATH PIC X(60) VALUE
+           "C:\Users\USUARIO\Pr_Banco_Bogota\PENDIENTES.TMP".
+
+       01  WK-MULTI-ARCHIVO.
+           02 WK-BASE-DIR       PIC X(40) VALUE
+               "C:\Users\USUARIO\Pr_Banco_Bogota\".
+           02 WK-USA-PENDIENTES PIC 9 VALUE ZERO.
+           02 SW-DRENA           PIC 9 VALUE ZERO.
+           02 WK-STAMP           PIC X(14).
+           02 WK-ARCHIVE-STAMP   PIC X(14).
+           02 WK-RUTA-DATOS       PIC X(80).
+           02 WK-RUTA-SALE        PIC X(80).
+           02 WK-ARCHIVE-DIR      PIC X(80).
+           02 WK-ARCHIVE-DATOS    PIC X(90).
+           02 WK-ARCHIVE-SALE     PIC X(90).
+
+       01  WK-MOVIMIENTO-LINEA.
+           02 MOV-CTA        PIC X(06).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-OPERACION  PIC X.
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-MONTO      PIC 9(12).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-SALDO      PIC 9(12).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-FECHA      PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-HORA       PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-PROGRAMA   PIC X(15).
+
+       01  WK-EXCEPCION-LINEA.
+           02 EXC-LINEA  PIC X(50).
+           02 FILLER     PIC X VALUE "|".
+           02 EXC-RAZON  PIC X(29).
+
+       01  WK-CHECKPOINT-LINEA.
+           02 CKPT-LEIDAS  PIC 9(08).
+           02 FILLER       PIC X VALUE "|".
+           02 CKPT-CTA     PIC X(06).
+           02 FILLER       PIC X VALUE "|".
+           02 CKPT-ARCHIVO PIC X(14).
+
+       01  WK-SKIP-COUNT     PIC 9(08) VALUE ZERO.
+       01  WK-LEIDAS-ARCHIVO PIC 9(08) VALUE ZERO.
+       01  WK-PRIMER-ARCHIVO PIC 9 VALUE 1.
+       01  WK-MAS-ARCHIVOS   PIC 9 VALUE 1.
+      *    Codigo de retorno del proceso. No se usa el registro
+      *    especial RETURN-CODE directamente porque los CALL a
+      *    rutinas del sistema (CBL_...) lo sobreescriben con su
+      *    propio codigo de salida; se traslada a RETURN-CODE una
+      *    sola vez, justo antes de STOP RUN.
+       01  WK-COD-RETORNO    PIC 9(02) VALUE ZERO.
 
 
 
@@ -98,6 +257,20 @@
            02 WK-HORA-SIS  PIC 9(08).
            02 WK-FECHA-SIS PIC 9(08).
 
+       01  WK-RESUMEN.
+           02 WK-CNT-LEIDAS     PIC 9(06) VALUE ZERO.
+           02 WK-CNT-DEPOSITOS  PIC 9(06) VALUE ZERO.
+           02 WK-CNT-RETIROS    PIC 9(06) VALUE ZERO.
+           02 WK-CNT-CTAS-NUEVAS   PIC 9(06) VALUE ZERO.
+           02 WK-CNT-CTAS-ACTUAL   PIC 9(06) VALUE ZERO.
+           02 WK-CNT-RECHAZADAS PIC 9(06) VALUE ZERO.
+           02 WK-CNT-INVALIDAS  PIC 9(06) VALUE ZERO.
+           02 WK-CNT-CTA-CERRADA PIC 9(06) VALUE ZERO.
+           02 WK-TOT-DEPOSITOS  PIC 9(14) VALUE ZERO.
+           02 WK-TOT-RETIROS    PIC 9(14) VALUE ZERO.
+           02 WK-CNT-EDIT       PIC Z(5)9.
+           02 WK-TOT-EDIT       PIC $Z(12)9.99.
+
 
 
        PROCEDURE DIVISION.
@@ -110,9 +283,9 @@
        ERROR-DATOS-LOGIC.
        IF ST-TXT = "35"
            MOVE 1  TO SW-INICIO
-           MOVE 35 TO RETURN-CODE
-           MOVE "El archivo DATOS.TXT no existe"
+           MOVE "El archivo de datos no existe: "
            TO WK-MENSAJE
+           MOVE WK-RUTA-DATOS TO WK-MENSAJE(32:)
        END-IF.
 
        ERROR-CUENTAS SECTION.
@@ -141,14 +314,20 @@
            MOVE "Inicia proceso en el programa DatosBatch" TO WK-MSN-LOG
            PERFORM 090-ESCRIBIR-LOG
 
-           IF SW-INICIO EQUAL ZERO
-               MOVE 0 TO SW RETURN-CODE
-               OPEN OUTPUT ARCHIVO-SALE
-               PERFORM 0010-LEER-TXT UNTIL SW EQUAL 1
-               CLOSE ARCHIVO-SALE
+           MOVE 0 TO SW WK-COD-RETORNO
+           PERFORM 0004-VERIFICAR-LOCK
+           IF WK-LOCK-OK EQUAL 1
+               PERFORM 0002-DETERMINAR-ARCHIVOS
+               PERFORM 0003-PROCESAR-UN-ARCHIVO
+                   UNTIL WK-MAS-ARCHIVOS EQUAL ZERO
+               IF WK-USA-PENDIENTES EQUAL 1
+                   CLOSE ARCHIVO-PENDIENTES
+               END-IF
+               PERFORM 099-RESUMEN-CONTROL
+               PERFORM 0009-LIBERAR-LOCK
            ELSE
-               DISPLAY WK-MENSAJE
-               MOVE "No se realiza proceso Batch por error 35 en .TXT"
+               MOVE 35 TO WK-COD-RETORNO
+               MOVE "No se realiza proceso Batch. CUENTAS bloqueada"
                TO WK-MSN-LOG PERFORM 090-ESCRIBIR-LOG
            END-IF
 
@@ -159,7 +338,8 @@
 
            PERFORM 0100-CERRAR-ARCHIVOS
 
-           IF RETURN-CODE EQUAL ZEROS
+           MOVE WK-COD-RETORNO TO RETURN-CODE
+           IF WK-COD-RETORNO EQUAL ZERO
                DISPLAY "PROCESO FINALIZADO: COD: 00"
            ELSE
                DISPLAY "PROCESO FINALIZADO CON ERRORES: COD: 35"
@@ -168,16 +348,305 @@
            STOP RUN.
 
        0005-ABRIR-ARCHIVOS.
-           OPEN I-O    CUENTAS
-           OPEN INPUT  DATOS-TXT
            OPEN EXTEND ARCHIVO-LOG
+           OPEN EXTEND ARCHIVO-MOVIMIENTOS
 
            INITIALIZE  WK-MSN-LOG.
 
+       0002-DETERMINAR-ARCHIVOS.
+           PERFORM 0018-VERIFICAR-RECUPERACION-PEND
+           OPEN INPUT ARCHIVO-PENDIENTES
+           IF ST-PEND EQUAL "00"
+               MOVE 1 TO WK-USA-PENDIENTES
+               PERFORM 0014-LEER-SIG-PENDIENTE
+           ELSE
+      *        Sin lista de pendientes: se mantiene la ruta unica
+      *        DATOS.TXT/SALE.TXT por compatibilidad. El checkpoint
+      *        se identifica con "UNICO" y el archivado usa la fecha
+      *        del dia como carpeta destino.
+               MOVE 0 TO WK-USA-PENDIENTES
+               MOVE "UNICO" TO WK-STAMP
+               ACCEPT WK-ARCHIVE-STAMP FROM DATE YYYYMMDD
+               INITIALIZE WK-RUTA-DATOS WK-RUTA-SALE
+               STRING WK-BASE-DIR DELIMITED BY SPACE
+                      "DATOS.TXT" DELIMITED BY SIZE
+                      INTO WK-RUTA-DATOS
+               END-STRING
+               STRING WK-BASE-DIR DELIMITED BY SPACE
+                      "SALE.TXT"  DELIMITED BY SIZE
+                      INTO WK-RUTA-SALE
+               END-STRING
+           END-IF.
+
+      *----Si PENDIENTES.TXT no existe pero PENDIENTES.TMP si, es la
+      *    senal de una caida entre el CBL_DELETE_FILE y el
+      *    CBL_RENAME_FILE de 0013-DEPURAR-PENDIENTES: la lista real
+      *    de pendientes sigue completa en el .TMP. Se recupera
+      *    renombrandolo de vuelta a PENDIENTES.TXT en lugar de caer
+      *    en silencio al modo de archivo unico heredado, que
+      *    abandonaria el resto de los stamps en cola.
+       0018-VERIFICAR-RECUPERACION-PEND.
+           OPEN INPUT ARCHIVO-PENDIENTES
+           IF ST-PEND EQUAL "00"
+               CLOSE ARCHIVO-PENDIENTES
+           ELSE
+               OPEN INPUT ARCHIVO-PEND-TMP
+               IF ST-PTMP EQUAL "00"
+                   CLOSE ARCHIVO-PEND-TMP
+                   CALL "CBL_RENAME_FILE" USING WK-PEND-TMP-PATH
+                                                 WK-PEND-PATH
+                   MOVE "PENDIENTES.TXT RECUPERADO DESDE PENDIENTES.TMP"
+                       TO WK-MSN-LOG
+                   PERFORM 090-ESCRIBIR-LOG
+                   DISPLAY "<<<<<<<<<<<AVISO>>>>>>>>>>>"
+                   DISPLAY "PENDIENTES.TXT RECUPERADO DESDE .TMP"
+               ELSE
+                   CLOSE ARCHIVO-PEND-TMP
+               END-IF
+           END-IF.
+
+       0014-LEER-SIG-PENDIENTE.
+           READ ARCHIVO-PENDIENTES AT END
+               MOVE 0 TO WK-MAS-ARCHIVOS
+           NOT AT END
+               MOVE REG-PENDIENTE TO WK-STAMP
+               MOVE REG-PENDIENTE TO WK-ARCHIVE-STAMP
+               PERFORM 0011-ARMAR-RUTAS
+           END-READ.
+
+       0011-ARMAR-RUTAS.
+           INITIALIZE WK-RUTA-DATOS WK-RUTA-SALE
+           STRING WK-BASE-DIR   DELIMITED BY SPACE
+                  "DATOS_"      DELIMITED BY SIZE
+                  WK-STAMP      DELIMITED BY SPACE
+                  ".TXT"        DELIMITED BY SIZE
+                  INTO WK-RUTA-DATOS
+           END-STRING
+           STRING WK-BASE-DIR   DELIMITED BY SPACE
+                  "SALE_"       DELIMITED BY SIZE
+                  WK-STAMP      DELIMITED BY SPACE
+                  ".TXT"        DELIMITED BY SIZE
+                  INTO WK-RUTA-SALE
+           END-STRING.
+
+       0003-PROCESAR-UN-ARCHIVO.
+           MOVE ZERO TO SW SW-INICIO WK-LEIDAS-ARCHIVO
+           PERFORM 0006-LEER-CHECKPOINT
+
+      *----El dialecto IBM resuelve un ASSIGN dinamico por variable de
+      *    ambiente (ultimo nodo del nombre de dato); se fija aqui con
+      *    la ruta calculada para el archivo que se va a procesar.
+           SET ENVIRONMENT "DATOS" TO WK-RUTA-DATOS
+           OPEN INPUT DATOS-TXT
+           IF SW-INICIO EQUAL ZERO
+               SET ENVIRONMENT "SALE" TO WK-RUTA-SALE
+               IF WK-SKIP-COUNT > 0
+                   OPEN EXTEND ARCHIVO-SALE
+               ELSE
+                   OPEN OUTPUT ARCHIVO-SALE
+               END-IF
+               IF WK-PRIMER-ARCHIVO EQUAL 1 AND WK-SKIP-COUNT EQUAL ZERO
+                   OPEN OUTPUT ARCHIVO-EXCEPCIONES
+               ELSE
+                   OPEN EXTEND ARCHIVO-EXCEPCIONES
+               END-IF
+               MOVE 0 TO WK-PRIMER-ARCHIVO
+
+               PERFORM 0010-LEER-TXT UNTIL SW EQUAL 1
+               CLOSE DATOS-TXT ARCHIVO-SALE ARCHIVO-EXCEPCIONES
+               PERFORM 0007-RESETEAR-CHECKPOINT
+               PERFORM 0012-ARCHIVAR-PROCESADOS
+           ELSE
+               DISPLAY WK-MENSAJE
+               MOVE WK-MENSAJE TO WK-MSN-LOG
+               PERFORM 090-ESCRIBIR-LOG
+               MOVE 35 TO WK-COD-RETORNO
+           END-IF
+
+           IF WK-USA-PENDIENTES EQUAL 1
+               PERFORM 0014-LEER-SIG-PENDIENTE
+           ELSE
+               MOVE 0 TO WK-MAS-ARCHIVOS
+           END-IF.
+
+       0012-ARCHIVAR-PROCESADOS.
+           INITIALIZE WK-ARCHIVE-DIR WK-ARCHIVE-DATOS WK-ARCHIVE-SALE
+           STRING WK-BASE-DIR    DELIMITED BY SPACE
+                  "ARCHIVO\"     DELIMITED BY SIZE
+                  WK-ARCHIVE-STAMP DELIMITED BY SPACE
+                  "\"            DELIMITED BY SIZE
+                  INTO WK-ARCHIVE-DIR
+           END-STRING
+           CALL "CBL_CREATE_DIR" USING WK-ARCHIVE-DIR
+
+           STRING WK-ARCHIVE-DIR DELIMITED BY SPACE
+                  "DATOS_"       DELIMITED BY SIZE
+                  WK-ARCHIVE-STAMP DELIMITED BY SPACE
+                  ".TXT"         DELIMITED BY SIZE
+                  INTO WK-ARCHIVE-DATOS
+           END-STRING
+           STRING WK-ARCHIVE-DIR DELIMITED BY SPACE
+                  "SALE_"        DELIMITED BY SIZE
+                  WK-ARCHIVE-STAMP DELIMITED BY SPACE
+                  ".TXT"         DELIMITED BY SIZE
+                  INTO WK-ARCHIVE-SALE
+           END-STRING
+
+           CALL "CBL_RENAME_FILE" USING WK-RUTA-DATOS WK-ARCHIVE-DATOS
+           CALL "CBL_RENAME_FILE" USING WK-RUTA-SALE   WK-ARCHIVE-SALE
+
+           INITIALIZE WK-MSN-LOG
+           MOVE "ARCHIVO PROCESADO Y ARCHIVADO: " TO WK-MSN-LOG
+           MOVE WK-ARCHIVE-STAMP TO WK-MSN-LOG(32:)
+           PERFORM 090-ESCRIBIR-LOG
+
+           IF WK-USA-PENDIENTES EQUAL 1
+               PERFORM 0013-DEPURAR-PENDIENTES
+           END-IF.
+
+      *----Reescribe PENDIENTES.TXT sin el stamp recien archivado,
+      *    para que un reinicio no vuelva a intentar abrir un
+      *    archivo que ya se movio a la carpeta ARCHIVO\.
+       0013-DEPURAR-PENDIENTES.
+           MOVE 0 TO SW-DRENA
+           OPEN OUTPUT ARCHIVO-PEND-TMP
+           PERFORM UNTIL SW-DRENA EQUAL 1
+               READ ARCHIVO-PENDIENTES AT END
+                   MOVE 1 TO SW-DRENA
+               NOT AT END
+                   WRITE REG-PEND-TMP FROM REG-PENDIENTE
+               END-READ
+           END-PERFORM
+           CLOSE ARCHIVO-PEND-TMP
+           CLOSE ARCHIVO-PENDIENTES
+
+           CALL "CBL_DELETE_FILE"  USING WK-PEND-PATH
+           CALL "CBL_RENAME_FILE"  USING WK-PEND-TMP-PATH WK-PEND-PATH
+
+           OPEN INPUT ARCHIVO-PENDIENTES.
+
+       0004-VERIFICAR-LOCK.
+           OPEN INPUT ARCHIVO-LOCK
+           IF ST-LOCK EQUAL "00"
+               MOVE 1 TO WK-LOCK-VIGENTE
+               READ ARCHIVO-LOCK
+                   AT END
+                       MOVE ZERO TO WK-LOCK-VIGENTE
+               END-READ
+               IF WK-LOCK-VIGENTE EQUAL 1
+                   PERFORM 0008-LOCK-VIGENTE
+               END-IF
+               CLOSE ARCHIVO-LOCK
+               IF WK-LOCK-VIGENTE EQUAL 1
+                   MOVE ZERO TO WK-LOCK-OK
+                   DISPLAY "<<<<<<<<<<<ERROR>>>>>>>>>>>"
+                   DISPLAY "CUENTAS esta en uso por otro programa"
+               ELSE
+                   DISPLAY "<<<<<<<<<<<AVISO>>>>>>>>>>>"
+                   DISPLAY "LOCK OBSOLETO (PROCESO CAIDO), SE REEMPLAZA"
+                   PERFORM 0016-CREAR-LOCK
+               END-IF
+           ELSE
+               PERFORM 0016-CREAR-LOCK
+           END-IF.
+
+      *----Determina si el lock encontrado sigue vigente, comparando
+      *    su antiguedad con WK-UMBRAL-SEG; un lock mas viejo que el
+      *    umbral se asume dejado por un proceso que cayo sin liberar
+      *    CUENTAS.LCK y se marca como no vigente para ser reemplazado.
+       0008-LOCK-VIGENTE.
+           MOVE 1 TO WK-LOCK-VIGENTE
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+           MOVE WK-HORA-SIS(1:2) TO WK-HH
+           MOVE WK-HORA-SIS(3:2) TO WK-MM
+           MOVE WK-HORA-SIS(5:2) TO WK-SS
+           COMPUTE WK-SEG-AHORA =
+               FUNCTION INTEGER-OF-DATE(WK-FECHA-SIS) * 86400
+               + WK-HH * 3600 + WK-MM * 60 + WK-SS
+
+           MOVE LOCK-HORA(1:2) TO WK-HH
+           MOVE LOCK-HORA(3:2) TO WK-MM
+           MOVE LOCK-HORA(5:2) TO WK-SS
+           COMPUTE WK-SEG-LOCK =
+               FUNCTION INTEGER-OF-DATE(LOCK-FECHA) * 86400
+               + WK-HH * 3600 + WK-MM * 60 + WK-SS
+
+           COMPUTE WK-SEG-DIFF = WK-SEG-AHORA - WK-SEG-LOCK
+           IF WK-SEG-DIFF > WK-UMBRAL-SEG OR WK-SEG-DIFF < ZERO
+               MOVE ZERO TO WK-LOCK-VIGENTE
+           END-IF.
+
+      *----Crea CUENTAS.LCK con el nombre del programa y la marca de
+      *    tiempo de adquisicion, usada luego por 0008-LOCK-VIGENTE.
+      *    Nota de limitacion: CBL_CREATE_FILE en este runtime de
+      *    GnuCOBOL no ofrece creacion exclusiva atomica (se probo
+      *    crear el mismo archivo dos veces en el mismo proceso y
+      *    ambas llamadas retornan RC=0), por lo que OPEN OUTPUT sigue
+      *    siendo la unica primitiva de creacion disponible aqui; la
+      *    ventana de carrera entre 0004 y este parrafo persiste y la
+      *    mitigacion real es la deteccion de lock obsoleto anterior.
+       0016-CREAR-LOCK.
+           MOVE 1 TO WK-LOCK-OK
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+           OPEN OUTPUT ARCHIVO-LOCK
+           MOVE "DatosBatch"  TO LOCK-PROGRAMA
+           MOVE WK-FECHA-SIS  TO LOCK-FECHA
+           MOVE WK-HORA-SIS   TO LOCK-HORA
+           WRITE REG-LOCK
+           CLOSE ARCHIVO-LOCK
+           OPEN I-O CUENTAS.
+
+       0009-LIBERAR-LOCK.
+           CLOSE CUENTAS
+           CALL "CBL_DELETE_FILE" USING WK-LOCK-FILE.
+
+       0006-LEER-CHECKPOINT.
+           MOVE ZERO TO WK-SKIP-COUNT
+           OPEN INPUT ARCHIVO-CHECKPOINT
+           IF ST-CKPT EQUAL "00"
+               READ ARCHIVO-CHECKPOINT AT END CONTINUE
+               END-READ
+               MOVE REG-CHECKPOINT TO WK-CHECKPOINT-LINEA
+               CLOSE ARCHIVO-CHECKPOINT
+               IF CKPT-ARCHIVO EQUAL WK-STAMP
+                   MOVE CKPT-LEIDAS TO WK-SKIP-COUNT
+               END-IF
+               IF WK-SKIP-COUNT > 0
+                   INITIALIZE WK-MSN-LOG
+                   MOVE "REANUDANDO PROCESO DESDE LINEA: "
+                   TO WK-MSN-LOG
+                   MOVE WK-SKIP-COUNT TO WK-MSN-LOG(33:)
+                   PERFORM 090-ESCRIBIR-LOG
+               END-IF
+           END-IF.
+
+       0007-RESETEAR-CHECKPOINT.
+           MOVE ZERO  TO WK-SKIP-COUNT
+           INITIALIZE WK-CHECKPOINT-LINEA
+           MOVE ZERO  TO CKPT-LEIDAS
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           WRITE REG-CHECKPOINT FROM WK-CHECKPOINT-LINEA
+           CLOSE ARCHIVO-CHECKPOINT.
+
+       098-GRABAR-CHECKPOINT.
+           MOVE WK-LEIDAS-ARCHIVO  TO CKPT-LEIDAS
+           MOVE WK-NRO-CTA(1:6)    TO CKPT-CTA
+           MOVE WK-STAMP           TO CKPT-ARCHIVO
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           WRITE REG-CHECKPOINT FROM WK-CHECKPOINT-LINEA
+           CLOSE ARCHIVO-CHECKPOINT.
+
        0010-LEER-TXT.
            READ DATOS-TXT WITH NO LOCK AT END MOVE 1 TO SW
            NOT AT END
-              PERFORM 0015-LIMPIAR-REG
+              ADD 1 TO WK-LEIDAS-ARCHIVO
+              IF WK-LEIDAS-ARCHIVO > WK-SKIP-COUNT
+                  ADD 1 TO WK-CNT-LEIDAS
+                  PERFORM 0015-LIMPIAR-REG
+                  PERFORM 098-GRABAR-CHECKPOINT
+              END-IF
            END-READ.
 
        0015-LIMPIAR-REG.
@@ -188,48 +657,105 @@
 
            IF WK-OPERACION EQUAL "D" OR WK-OPERACION EQUAL "W"
                PERFORM 0020-LEER-CUENTAS
+           ELSE
+               PERFORM 0017-RECHAZAR-REG
            END-IF.
 
+       0017-RECHAZAR-REG.
+           ADD 1 TO WK-CNT-INVALIDAS
+
+           INITIALIZE WK-EXCEPCION-LINEA
+           MOVE REG-LINEA TO EXC-LINEA
+           MOVE "CODIGO DE OPERACION INVALIDO" TO EXC-RAZON
+           WRITE REG-EXCEPCION FROM WK-EXCEPCION-LINEA END-WRITE
+
+           INITIALIZE WK-MSN-LOG
+           MOVE "LINEA RECHAZADA POR OPERACION INVALIDA: "
+           TO WK-MSN-LOG
+           MOVE REG-LINEA TO WK-MSN-LOG(41:)
+           PERFORM 090-ESCRIBIR-LOG.
+
        0020-LEER-CUENTAS.
            MOVE WK-NRO-CTA TO LV0-CTA
 
            READ CUENTAS WITH NO LOCK KEY IS LV0-CTA INVALID KEY
                PERFORM 0025-GRABAR-DATOS
            NOT INVALID KEY
-               PERFORM 0030-REGRABAR-DATOS
+               IF ESTADO-CUENTA EQUAL "C"
+                   PERFORM 0027-RECHAZAR-CTA-CERRADA
+               ELSE
+                   PERFORM 0030-REGRABAR-DATOS
+               END-IF
            END-READ
            PERFORM 0035-ARCHIVO-SALIDA.
 
+       0027-RECHAZAR-CTA-CERRADA.
+           ADD 1 TO WK-CNT-CTA-CERRADA
+           INITIALIZE WK-MSN-LOG
+           MOVE "OPERACION RECHAZADA. CUENTA CERRADA: "
+           TO WK-MSN-LOG
+           MOVE LV0-CTA TO WK-MSN-LOG(38:)
+           PERFORM 090-ESCRIBIR-LOG.
 
-       0025-GRABAR-DATOS.
-           INITIALIZE REG-CUENTAS
-           MOVE WK-NRO-CTA   TO LV0-CTA
-           MOVE WK-OPERACION TO TP-OPERACION
-           MOVE WK-MONTO-TEM TO VLR-SALDO
 
-           WRITE REG-CUENTAS INVALID KEY
+       0025-GRABAR-DATOS.
+           IF WK-OPERACION EQUAL "W"
+               ADD 1 TO WK-CNT-RECHAZADAS
                INITIALIZE WK-MSN-LOG
-               MOVE "ERROR AL GRABAR LOS DATOS DE LA CUENTA: "
+               MOVE "RETIRO RECHAZADO POR SALDO INSUFICIENTE CTA: "
                TO WK-MSN-LOG
-               MOVE LV0-CTA TO WK-MSN-LOG(40:)
+               MOVE LV0-CTA TO WK-MSN-LOG(46:)
                PERFORM 090-ESCRIBIR-LOG
-           END-WRITE.
+           ELSE
+               INITIALIZE REG-CUENTAS
+               MOVE WK-NRO-CTA   TO LV0-CTA
+               MOVE WK-OPERACION TO TP-OPERACION
+               MOVE WK-MONTO-TEM TO VLR-SALDO
+
+               WRITE REG-CUENTAS INVALID KEY
+                   INITIALIZE WK-MSN-LOG
+                   MOVE "ERROR AL GRABAR LOS DATOS DE LA CUENTA: "
+                   TO WK-MSN-LOG
+                   MOVE LV0-CTA TO WK-MSN-LOG(40:)
+                   PERFORM 090-ESCRIBIR-LOG
+               NOT INVALID KEY
+                   ADD 1 TO WK-CNT-CTAS-NUEVAS
+                   PERFORM 097-ACUMULAR-RESUMEN
+                   PERFORM 095-GRABAR-MOVIMIENTO
+               END-WRITE
+           END-IF.
 
        0030-REGRABAR-DATOS.
            MOVE WK-OPERACION  TO TP-OPERACION
 
            IF WK-OPERACION EQUAL "D"
                COMPUTE VLR-SALDO = VLR-SALDO + WK-MONTO-TEM
+               PERFORM 0031-ACTUALIZAR-CUENTA
            ELSE
-               COMPUTE VLR-SALDO = VLR-SALDO - WK-MONTO-TEM
-           END-IF
+               IF WK-MONTO-TEM > VLR-SALDO
+                   ADD 1 TO WK-CNT-RECHAZADAS
+                   INITIALIZE WK-MSN-LOG
+                   MOVE "RETIRO RECHAZADO POR SALDO INSUFICIENTE CTA: "
+                   TO WK-MSN-LOG
+                   MOVE LV0-CTA TO WK-MSN-LOG(46:)
+                   PERFORM 090-ESCRIBIR-LOG
+               ELSE
+                   COMPUTE VLR-SALDO = VLR-SALDO - WK-MONTO-TEM
+                   PERFORM 0031-ACTUALIZAR-CUENTA
+               END-IF
+           END-IF.
 
+       0031-ACTUALIZAR-CUENTA.
            REWRITE REG-CUENTAS INVALID KEY
                INITIALIZE WK-MSN-LOG
                MOVE "ERROR AL REGRABAR LOS DATOS DE LA CUENTA: "
                TO WK-MSN-LOG
                MOVE LV0-CTA TO WK-MSN-LOG(40:)
                PERFORM 090-ESCRIBIR-LOG
+           NOT INVALID KEY
+               ADD 1 TO WK-CNT-CTAS-ACTUAL
+               PERFORM 097-ACUMULAR-RESUMEN
+               PERFORM 095-GRABAR-MOVIMIENTO
            END-REWRITE.
 
        0035-ARCHIVO-SALIDA.
@@ -239,6 +765,31 @@
            WRITE REG-SALE FROM WK-VARIABLES-TXT END-WRITE.
 
 
+       097-ACUMULAR-RESUMEN.
+           IF WK-OPERACION EQUAL "D"
+               ADD 1           TO WK-CNT-DEPOSITOS
+               ADD WK-MONTO-TEM TO WK-TOT-DEPOSITOS
+           ELSE
+               ADD 1           TO WK-CNT-RETIROS
+               ADD WK-MONTO-TEM TO WK-TOT-RETIROS
+           END-IF.
+
+       095-GRABAR-MOVIMIENTO.
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+
+           INITIALIZE WK-MOVIMIENTO-LINEA
+           MOVE LV0-CTA      TO MOV-CTA
+           MOVE TP-OPERACION TO MOV-OPERACION
+           MOVE WK-MONTO-TEM TO MOV-MONTO
+           MOVE VLR-SALDO    TO MOV-SALDO
+           MOVE WK-FECHA-SIS TO MOV-FECHA
+           MOVE WK-HORA-SIS  TO MOV-HORA
+           MOVE "DatosBatch" TO MOV-PROGRAMA
+
+           WRITE REG-MOVIMIENTO FROM WK-MOVIMIENTO-LINEA END-WRITE.
+
+
        090-ESCRIBIR-LOG.
            ACCEPT WK-FECHA-SIS FROM DATE
            ACCEPT WK-HORA-SIS  FROM TIME
@@ -265,7 +816,61 @@
            WRITE REG-LOG END-WRITE.
 
 
+       099-RESUMEN-CONTROL.
+           DISPLAY "==================================================="
+           DISPLAY "           RESUMEN DE CONTROL DEL PROCESO          "
+           DISPLAY "==================================================="
+
+           MOVE WK-CNT-LEIDAS      TO WK-CNT-EDIT
+           DISPLAY "Lineas leidas de DATOS.TXT    : " WK-CNT-EDIT
+           MOVE WK-CNT-DEPOSITOS   TO WK-CNT-EDIT
+           DISPLAY "Depositos procesados          : " WK-CNT-EDIT
+           MOVE WK-CNT-RETIROS     TO WK-CNT-EDIT
+           DISPLAY "Retiros procesados            : " WK-CNT-EDIT
+           MOVE WK-CNT-RECHAZADAS  TO WK-CNT-EDIT
+           DISPLAY "Retiros rechazados            : " WK-CNT-EDIT
+           MOVE WK-CNT-INVALIDAS   TO WK-CNT-EDIT
+           DISPLAY "Lineas con operacion invalida : " WK-CNT-EDIT
+           MOVE WK-CNT-CTA-CERRADA TO WK-CNT-EDIT
+           DISPLAY "Rechazadas por cuenta cerrada : " WK-CNT-EDIT
+           MOVE WK-CNT-CTAS-NUEVAS TO WK-CNT-EDIT
+           DISPLAY "Cuentas nuevas abiertas       : " WK-CNT-EDIT
+           MOVE WK-CNT-CTAS-ACTUAL TO WK-CNT-EDIT
+           DISPLAY "Cuentas existentes actualizadas: " WK-CNT-EDIT
+           MOVE WK-TOT-DEPOSITOS   TO WK-TOT-EDIT
+           DISPLAY "Total depositado              : " WK-TOT-EDIT
+           MOVE WK-TOT-RETIROS     TO WK-TOT-EDIT
+           DISPLAY "Total retirado                : " WK-TOT-EDIT
+           DISPLAY "==================================================="
+
+           INITIALIZE WK-MSN-LOG
+           MOVE WK-CNT-LEIDAS      TO WK-CNT-EDIT
+           STRING "RESUMEN: Leidas=" DELIMITED BY SIZE
+               WK-CNT-EDIT DELIMITED BY SIZE
+               " Depositos="                  DELIMITED BY SIZE
+               WK-CNT-DEPOSITOS               DELIMITED BY SIZE
+               " Retiros="                    DELIMITED BY SIZE
+               WK-CNT-RETIROS                 DELIMITED BY SIZE
+               " Rechazados="                 DELIMITED BY SIZE
+               WK-CNT-RECHAZADAS              DELIMITED BY SIZE
+               " Invalidas="                  DELIMITED BY SIZE
+               WK-CNT-INVALIDAS               DELIMITED BY SIZE
+               " CtasCerradas="               DELIMITED BY SIZE
+               WK-CNT-CTA-CERRADA             DELIMITED BY SIZE
+               " CtasNuevas="                 DELIMITED BY SIZE
+               WK-CNT-CTAS-NUEVAS             DELIMITED BY SIZE
+               " CtasActualizadas="           DELIMITED BY SIZE
+               WK-CNT-CTAS-ACTUAL             DELIMITED BY SIZE
+               " TotDepositado="              DELIMITED BY SIZE
+               WK-TOT-DEPOSITOS               DELIMITED BY SIZE
+               " TotRetirado="                DELIMITED BY SIZE
+               WK-TOT-RETIROS                 DELIMITED BY SIZE
+               INTO WK-MSN-LOG
+           END-STRING
+           PERFORM 090-ESCRIBIR-LOG.
+
+
        0100-CERRAR-ARCHIVOS.
-           CLOSE CUENTAS DATOS-TXT ARCHIVO-LOG.
+           CLOSE DATOS-TXT ARCHIVO-LOG ARCHIVO-MOVIMIENTOS.
 
        END PROGRAM DatosBatch.
