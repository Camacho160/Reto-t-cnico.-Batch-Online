@@ -0,0 +1,386 @@
+      ******************************************************************
+      * Author: Carlos Fernando Camacho Agón
+      * Date:   2026/08/08
+      * Purpose: Proceso batch mensual que recorre el archivo CUENTAS
+      *          y liquida el interes de las cuentas de ahorros
+      *          (TIPO-CUENTA = S) activas, abonando el interes
+      *          calculado al VLR-SALDO y dejando registro del abono
+      *          en el log y en el archivo de movimientos.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculoIntereses.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *----Select para archivo Indexado
+           SELECT CUENTAS
+               ASSIGN TO "C:\Users\USUARIO\Pr_Banco_Bogota\CUENTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS LV0-CTA
+               FILE STATUS  IS ST-CTA.
+
+      *----Select para archivo de movimientos
+           SELECT ARCHIVO-MOVIMIENTOS
+               ASSIGN TO
+                   "C:\Users\USUARIO\Pr_Banco_Bogota\MOVIMIENTOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-MOV.
+
+      *----Select para archivo Log
+           SELECT ARCHIVO-LOG
+               ASSIGN TO "C:\Users\USUARIO\Pr_Banco_Bogota\LOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS ST-LOG.
+
+      *----Select para archivo de bloqueo (control de concurrencia)
+           SELECT ARCHIVO-LOCK
+               ASSIGN TO "C:\Users\USUARIO\Pr_Banco_Bogota\CUENTAS.LCK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-LOCK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTAS.
+       01  REG-CUENTAS.
+           02 LV0-CTA       PIC X(06).
+           02 TP-OPERACION  PIC X.
+           02 VLR-SALDO     PIC 9(12).
+           02 CAMPOS-DISPO.
+               03 ESTADO-CUENTA   PIC X.
+               03 NOMBRE-TITULAR  PIC X(40).
+               03 TIPO-CUENTA     PIC X.
+               03 TASA-INTERES    PIC 9(02)V9(04).
+               03 FECHA-APERTURA  PIC 9(08).
+               03 FILLER          PIC X(44).
+      *----------------------------------------------------------------*
+      *    LV0-CTA        : LLAVE UNICA. Número de cuenta              *
+      *    VLR-SALDO     : Tipo de operación realizada                 *
+      *                     D -> Deposito                              *
+      *                     W -> Retiro                                *
+      *                     I -> Abono de interes                      *
+      *    ESTADO-CUENTA : A -> Activa   C -> Cerrada                  *
+      *    NOMBRE-TITULAR: Nombre del titular de la cuenta              *
+      *    TIPO-CUENTA   : S -> Ahorros  C -> Corriente                 *
+      *    TASA-INTERES  : Tasa de interes anual (solo ahorros)         *
+      *    FECHA-APERTURA: Fecha de apertura AAAAMMDD                   *
+      *    CAMPOS-DISPO  : Campos disponibles                          *
+      *----------------------------------------------------------------*
+
+       FD  ARCHIVO-MOVIMIENTOS.
+       01  REG-MOVIMIENTO PIC X(80).
+
+       FD  ARCHIVO-LOG.
+       01  REG-LOG.
+           02 FECHA-LOG  PIC X(11).
+           02 HORA-LOG   PIC X(12).
+           02 MENSAJE    PIC X(200).
+
+       FD  ARCHIVO-LOCK.
+       01  REG-LOCK.
+           02 LOCK-PROGRAMA  PIC X(15).
+           02 FILLER         PIC X VALUE "|".
+           02 LOCK-FECHA     PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 LOCK-HORA      PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  WK-FILE-STATUS.
+           02 ST-CTA       PIC XX.
+           02 ST-MOV       PIC XX.
+           02 ST-LOG       PIC XX.
+           02 ST-LOCK      PIC XX.
+
+       01  WK-COD-RETORNO  PIC 9(02) VALUE ZERO.
+
+       01  WK-VARIABLES-TRABAJO.
+           02 SW           PIC 9 VALUE ZERO.
+           02 WK-LOCK-OK   PIC 9 VALUE ZERO.
+           02 WK-LOCK-FILE PIC X(60) VALUE
+               "C:\Users\USUARIO\Pr_Banco_Bogota\CUENTAS.LCK".
+
+      *----Verificacion de lock obsoleto (proceso dueño caido sin
+      *    liberarlo): se considera vigente solo si su antiguedad
+      *    no supera WK-UMBRAL-SEG; de lo contrario se reemplaza.
+           02 WK-LOCK-VIGENTE PIC 9 VALUE 1.
+           02 WK-UMBRAL-SEG   PIC 9(08) VALUE 1800.
+           02 WK-SEG-AHORA    PIC 9(12).
+           02 WK-SEG-LOCK     PIC 9(12).
+           02 WK-SEG-DIFF     PIC S9(12).
+           02 WK-HH           PIC 9(02).
+           02 WK-MM           PIC 9(02).
+           02 WK-SS           PIC 9(02).
+           02 WK-INTERES   PIC 9(12).
+           02 WK-VLR-SALDO PIC 9(12).
+           02 WK-HORA-SIS  PIC 9(08).
+           02 WK-FECHA-SIS PIC 9(08).
+           02 WK-MSN-LOG   PIC X(200).
+
+       01  WK-MOVIMIENTO-LINEA.
+           02 MOV-CTA        PIC X(06).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-OPERACION  PIC X.
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-MONTO      PIC 9(12).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-SALDO      PIC 9(12).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-FECHA      PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-HORA       PIC 9(08).
+           02 FILLER         PIC X VALUE "|".
+           02 MOV-PROGRAMA   PIC X(15).
+
+       01  WK-RESUMEN.
+           02 WK-CNT-ANALIZADAS PIC 9(06) VALUE ZERO.
+           02 WK-CNT-LIQUIDADAS PIC 9(06) VALUE ZERO.
+           02 WK-TOT-INTERES    PIC 9(14) VALUE ZERO.
+           02 WK-CNT-EDIT       PIC Z(5)9.
+           02 WK-TOT-EDIT       PIC $Z(12)9.99.
+
+       PROCEDURE DIVISION.
+
+       DECLARATIVES.
+
+       ERROR-CUENTAS SECTION.
+       USE AFTER ERROR PROCEDURE ON CUENTAS.
+
+       ERROR-CUENTAS-LOGIC.
+       IF  ST-CTA = "35"
+           OPEN OUTPUT CUENTAS
+           CLOSE CUENTAS
+           OPEN I-O CUENTAS
+       END-IF.
+
+       ERROR-LOG SECTION.
+       USE AFTER ERROR PROCEDURE ON ARCHIVO-LOG.
+
+       ERROR-LOG-LOGIC.
+       IF  ST-LOG = "35"
+           OPEN OUTPUT ARCHIVO-LOG
+       END-IF.
+
+       END DECLARATIVES.
+
+       MAIN-PROCEDURE.
+       0000-INICIA-PROGRAMA.
+           OPEN EXTEND ARCHIVO-LOG
+           OPEN EXTEND ARCHIVO-MOVIMIENTOS
+
+           MOVE "Inicia liquidacion de intereses CalculoIntereses"
+               TO WK-MSN-LOG
+           PERFORM 090-ESCRIBIR-LOG
+
+           PERFORM 0005-VERIFICAR-LOCK
+           IF WK-LOCK-OK EQUAL 1
+               MOVE LOW-VALUES TO LV0-CTA
+               START CUENTAS KEY IS GREATER THAN LV0-CTA
+                   INVALID KEY MOVE 1 TO SW
+               END-START
+
+               PERFORM 0010-LIQUIDAR-CUENTAS UNTIL SW EQUAL 1
+
+               PERFORM 099-RESUMEN-CONTROL
+               PERFORM 0006-LIBERAR-LOCK
+
+               DISPLAY "PROCESO FINALIZADO: COD: 00"
+           ELSE
+               MOVE 35 TO WK-COD-RETORNO
+               MOVE "No se realiza liquidacion. CUENTAS bloqueada"
+                   TO WK-MSN-LOG
+               PERFORM 090-ESCRIBIR-LOG
+               DISPLAY "PROCESO FINALIZADO CON ERRORES: COD: 35"
+           END-IF
+
+           INITIALIZE WK-MSN-LOG
+           MOVE "Finaliza liquidacion de intereses CalculoIntereses"
+               TO WK-MSN-LOG
+           PERFORM 090-ESCRIBIR-LOG
+
+           CLOSE ARCHIVO-LOG ARCHIVO-MOVIMIENTOS
+
+           MOVE WK-COD-RETORNO TO RETURN-CODE
+
+           STOP RUN.
+
+       0005-VERIFICAR-LOCK.
+           OPEN INPUT ARCHIVO-LOCK
+           IF ST-LOCK EQUAL "00"
+               MOVE 1 TO WK-LOCK-VIGENTE
+               READ ARCHIVO-LOCK
+                   AT END
+                       MOVE ZERO TO WK-LOCK-VIGENTE
+               END-READ
+               IF WK-LOCK-VIGENTE EQUAL 1
+                   PERFORM 0007-LOCK-VIGENTE
+               END-IF
+               CLOSE ARCHIVO-LOCK
+               IF WK-LOCK-VIGENTE EQUAL 1
+                   MOVE ZERO TO WK-LOCK-OK
+                   DISPLAY "<<<<<<<<<<<ERROR>>>>>>>>>>>"
+                   DISPLAY "CUENTAS esta en uso por otro programa"
+               ELSE
+                   DISPLAY "<<<<<<<<<<<AVISO>>>>>>>>>>>"
+                   DISPLAY "LOCK OBSOLETO (PROCESO CAIDO), SE REEMPLAZA"
+                   PERFORM 0008-CREAR-LOCK
+               END-IF
+           ELSE
+               PERFORM 0008-CREAR-LOCK
+           END-IF.
+
+      *----Determina si el lock encontrado sigue vigente, comparando
+      *    su antiguedad con WK-UMBRAL-SEG; un lock mas viejo que el
+      *    umbral se asume dejado por un proceso que cayo sin liberar
+      *    CUENTAS.LCK y se marca como no vigente para ser reemplazado.
+       0007-LOCK-VIGENTE.
+           MOVE 1 TO WK-LOCK-VIGENTE
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+           MOVE WK-HORA-SIS(1:2) TO WK-HH
+           MOVE WK-HORA-SIS(3:2) TO WK-MM
+           MOVE WK-HORA-SIS(5:2) TO WK-SS
+           COMPUTE WK-SEG-AHORA =
+               FUNCTION INTEGER-OF-DATE(WK-FECHA-SIS) * 86400
+               + WK-HH * 3600 + WK-MM * 60 + WK-SS
+
+           MOVE LOCK-HORA(1:2) TO WK-HH
+           MOVE LOCK-HORA(3:2) TO WK-MM
+           MOVE LOCK-HORA(5:2) TO WK-SS
+           COMPUTE WK-SEG-LOCK =
+               FUNCTION INTEGER-OF-DATE(LOCK-FECHA) * 86400
+               + WK-HH * 3600 + WK-MM * 60 + WK-SS
+
+           COMPUTE WK-SEG-DIFF = WK-SEG-AHORA - WK-SEG-LOCK
+           IF WK-SEG-DIFF > WK-UMBRAL-SEG OR WK-SEG-DIFF < ZERO
+               MOVE ZERO TO WK-LOCK-VIGENTE
+           END-IF.
+
+      *----Crea CUENTAS.LCK con el nombre del programa y la marca de
+      *    tiempo de adquisicion, usada luego por 0007-LOCK-VIGENTE.
+      *    Nota de limitacion: CBL_CREATE_FILE en este runtime de
+      *    GnuCOBOL no ofrece creacion exclusiva atomica, por lo que
+      *    OPEN OUTPUT sigue siendo la unica primitiva disponible; la
+      *    ventana de carrera entre 0005 y este parrafo persiste y la
+      *    mitigacion real es la deteccion de lock obsoleto anterior.
+       0008-CREAR-LOCK.
+           MOVE 1 TO WK-LOCK-OK
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+           OPEN OUTPUT ARCHIVO-LOCK
+           MOVE "CalculoIntereses" TO LOCK-PROGRAMA
+           MOVE WK-FECHA-SIS       TO LOCK-FECHA
+           MOVE WK-HORA-SIS        TO LOCK-HORA
+           WRITE REG-LOCK
+           CLOSE ARCHIVO-LOCK
+           OPEN I-O CUENTAS.
+
+       0006-LIBERAR-LOCK.
+           CLOSE CUENTAS
+           CALL "CBL_DELETE_FILE" USING WK-LOCK-FILE.
+
+       0010-LIQUIDAR-CUENTAS.
+           READ CUENTAS NEXT RECORD AT END MOVE 1 TO SW
+           NOT AT END
+               ADD 1 TO WK-CNT-ANALIZADAS
+               IF ESTADO-CUENTA EQUAL "A" AND TIPO-CUENTA EQUAL "S"
+                   PERFORM 0020-LIQUIDAR-INTERES
+               END-IF
+           END-READ.
+
+       0020-LIQUIDAR-INTERES.
+           COMPUTE WK-INTERES ROUNDED =
+               VLR-SALDO * TASA-INTERES / 100 / 12
+
+           IF WK-INTERES > ZERO
+               COMPUTE WK-VLR-SALDO = VLR-SALDO + WK-INTERES
+               MOVE WK-VLR-SALDO  TO VLR-SALDO
+               MOVE "I"           TO TP-OPERACION
+
+               REWRITE REG-CUENTAS INVALID KEY
+                   INITIALIZE WK-MSN-LOG
+                   MOVE "ERROR AL ABONAR INTERES A LA CUENTA: "
+                   TO WK-MSN-LOG
+                   MOVE LV0-CTA TO WK-MSN-LOG(38:)
+                   PERFORM 090-ESCRIBIR-LOG
+               NOT INVALID KEY
+                   ADD 1          TO WK-CNT-LIQUIDADAS
+                   ADD WK-INTERES TO WK-TOT-INTERES
+                   PERFORM 095-GRABAR-MOVIMIENTO
+
+                   INITIALIZE WK-MSN-LOG
+                   MOVE "INTERES ABONADO A LA CUENTA: " TO WK-MSN-LOG
+                   MOVE LV0-CTA TO WK-MSN-LOG(30:)
+                   PERFORM 090-ESCRIBIR-LOG
+               END-REWRITE
+           END-IF.
+
+       095-GRABAR-MOVIMIENTO.
+           ACCEPT WK-FECHA-SIS FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-SIS  FROM TIME
+
+           INITIALIZE WK-MOVIMIENTO-LINEA
+           MOVE LV0-CTA             TO MOV-CTA
+           MOVE TP-OPERACION        TO MOV-OPERACION
+           MOVE WK-INTERES          TO MOV-MONTO
+           MOVE VLR-SALDO           TO MOV-SALDO
+           MOVE WK-FECHA-SIS        TO MOV-FECHA
+           MOVE WK-HORA-SIS         TO MOV-HORA
+           MOVE "CalculoIntereses"  TO MOV-PROGRAMA
+
+           WRITE REG-MOVIMIENTO FROM WK-MOVIMIENTO-LINEA END-WRITE.
+
+       090-ESCRIBIR-LOG.
+           ACCEPT WK-FECHA-SIS FROM DATE
+           ACCEPT WK-HORA-SIS  FROM TIME
+
+           MOVE "20"              TO FECHA-LOG(1:2)
+           MOVE WK-FECHA-SIS(3:2) TO FECHA-LOG(3:2)
+           MOVE "/"               TO FECHA-LOG(5:1)
+           MOVE WK-FECHA-SIS(5:2) TO FECHA-LOG(6:2)
+           MOVE "/"               TO FECHA-LOG(8:1)
+           MOVE WK-FECHA-SIS(7:2) TO FECHA-LOG(9:2)
+           MOVE SPACE             TO FECHA-LOG(11:)
+
+           MOVE WK-HORA-SIS(1:2) TO HORA-LOG(1:2)
+           MOVE ":"              TO HORA-LOG(3:1)
+           MOVE WK-HORA-SIS(3:2) TO HORA-LOG(4:2)
+           MOVE ":"              TO HORA-LOG(6:1)
+           MOVE WK-HORA-SIS(5:2) TO HORA-LOG(7:2)
+           MOVE ":"              TO HORA-LOG(9:1)
+           MOVE WK-HORA-SIS(7:2) TO HORA-LOG(10:2)
+           MOVE SPACE            TO HORA-LOG(12:)
+
+           MOVE WK-MSN-LOG  TO MENSAJE
+
+           WRITE REG-LOG END-WRITE.
+
+       099-RESUMEN-CONTROL.
+           DISPLAY "==================================================="
+           DISPLAY "     RESUMEN LIQUIDACION DE INTERESES              "
+           DISPLAY "==================================================="
+
+           MOVE WK-CNT-ANALIZADAS TO WK-CNT-EDIT
+           DISPLAY "Cuentas analizadas            : " WK-CNT-EDIT
+           MOVE WK-CNT-LIQUIDADAS TO WK-CNT-EDIT
+           DISPLAY "Cuentas liquidadas            : " WK-CNT-EDIT
+           MOVE WK-TOT-INTERES    TO WK-TOT-EDIT
+           DISPLAY "Total interes abonado         : " WK-TOT-EDIT
+           DISPLAY "==================================================="
+
+           INITIALIZE WK-MSN-LOG
+           MOVE WK-CNT-ANALIZADAS TO WK-CNT-EDIT
+           STRING "RESUMEN: Analizadas=" DELIMITED BY SIZE
+               WK-CNT-EDIT DELIMITED BY SIZE
+               " Liquidadas="                DELIMITED BY SIZE
+               WK-CNT-LIQUIDADAS             DELIMITED BY SIZE
+               " TotInteres="                DELIMITED BY SIZE
+               WK-TOT-INTERES                DELIMITED BY SIZE
+               INTO WK-MSN-LOG
+           END-STRING
+           PERFORM 090-ESCRIBIR-LOG.
+
+       END PROGRAM CalculoIntereses.
